@@ -0,0 +1,186 @@
+      *****************************************************************
+      * PROGRAM-ID    EMPLOYEE-DETAIL
+      * AUTHOR        PAYROLL-SYSTEMS-GROUP
+      * DATE-WRITTEN  2026-08-09
+      *
+      * Called by HELLO-WORLD (testfile.cbl) once per employee with
+      * the master EMPLOYEE-RECORD passed by reference, to print one
+      * formatted detail page to the employee detail file.  A second
+      * call, made once after the master file read loop finishes,
+      * closes the detail file - DETAIL-CALL-CODE tells this program
+      * which of the two it is being asked to do.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-09  Initial version.
+      *   2026-08-09  Added DETAIL-CALL-CODE and a close entry so the
+      *               detail file is closed at end of run instead of
+      *               being left open when the caller stops.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-DETAIL.
+       AUTHOR. PAYROLL-SYSTEMS-GROUP.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-DETAIL-FILE
+               ASSIGN TO "EMPDTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPDTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-DETAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EMPLOYEE-DETAIL-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPDTL-STATUS             PIC X(2).
+
+       01  WS-CALL-SWITCH               PIC X(1)    VALUE 'Y'.
+           88  FIRST-CALL                           VALUE 'Y'.
+           88  NOT-FIRST-CALL                       VALUE 'N'.
+
+       01  WS-DETAIL-LINE                PIC X(80).
+
+       LINKAGE SECTION.
+      *
+      * Tells this program whether to write a detail page or close
+      * the detail file.
+      *
+       01 DETAIL-CALL-CODE          PIC X(1).
+          88 WRITE-DETAIL-CALL                   VALUE 'D'.
+          88 CLOSE-DETAIL-CALL                   VALUE 'C'.
+
+      *
+      * Tells this program whether the caller is restarting after an
+      * earlier abend, so the detail file already on disk should be
+      * extended rather than truncated - set by the caller once, the
+      * same way OPEN-FILES decides EXTEND vs OUTPUT for its own
+      * report files.
+      *
+       01 DETAIL-RESTART-SWITCH     PIC X(1).
+          88 DETAIL-RESTART-RUN                  VALUE 'Y'.
+          88 DETAIL-FRESH-RUN                    VALUE 'N'.
+
+      *
+      * Must stay byte-for-byte identical to EMPLOYEE-RECORD in the
+      * calling program's FILE SECTION.
+      *
+       01 EMPLOYEE-RECORD.
+          05 EMPLOYEE-ID            PIC 9(6).
+          05 EMPLOYEE-NAME.
+             10 FIRST-NAME          PIC X(15).
+             10 MIDDLE-INITIAL      PIC X.
+             10 LAST-NAME           PIC X(20).
+          05 EMPLOYEE-ADDRESS.
+             10 STREET-ADDRESS      PIC X(30).
+             10 CITY                PIC X(20).
+             10 STATE               PIC XX.
+             10 ZIP-CODE            PIC 9(5).
+             10 ZIP-EXTENSION       PIC 9(4).
+          05 DATE-OF-BIRTH          PIC 9(8).
+          05 EMPLOYEE-PHONE         PIC X(12).
+          05 DEPARTMENT-CODE        PIC X(4).
+          05 SALARY                 PIC 9(7)V99.
+          05 EMPLOYEE-STATUS        PIC X(1).
+          05 HIRE-DATE              PIC 9(8).
+          05 TERMINATION-DATE       PIC 9(8).
+          05 EMPLOYMENT-HISTORY.
+             10 JOB-TITLE           PIC X(20).
+             10 JOB-DURATION        PIC 9(3).
+             10 JOB-LOCATION        PIC X(15).
+          05 EMPLOYEE-BENEFITS.
+             10 HEALTH-PLAN         PIC X(1).
+             10 DENTAL-PLAN         PIC X(1).
+             10 VISION-PLAN         PIC X(1).
+             10 RETIREMENT-PLAN     PIC X(1).
+             10 LIFE-INSURANCE      PIC 9(5).
+          05 DEPENDENT-INFO OCCURS 3 TIMES.
+             10 DEPENDENT-NAME      PIC X(20).
+             10 DEPENDENT-RELATION  PIC X(10).
+             10 DEPENDENT-AGE       PIC 9(2).
+          05 EMPLOYEE-SKILLS.
+             10 SKILL OCCURS 5 TIMES.
+                15 SKILL-NAME       PIC X(15).
+                15 SKILL-LEVEL      PIC 9(1).
+          05 PERFORMANCE-REVIEW-COUNT PIC 9(2) COMP.
+          05 PERFORMANCE-REVIEWS OCCURS 0 TO 25 TIMES
+                DEPENDING ON PERFORMANCE-REVIEW-COUNT.
+             10 REVIEW-DATE         PIC 9(8).
+             10 REVIEW-RATING       PIC X(1).
+             10 COMMENTS            PIC X(50).
+
+       PROCEDURE DIVISION USING DETAIL-CALL-CODE DETAIL-RESTART-SWITCH
+                                 EMPLOYEE-RECORD.
+           EVALUATE TRUE
+              WHEN WRITE-DETAIL-CALL
+                 PERFORM INITIALIZE-DETAIL-FILE
+                 PERFORM WRITE-DETAIL-PAGE
+              WHEN CLOSE-DETAIL-CALL
+                 PERFORM CLOSE-DETAIL-FILE
+           END-EVALUATE.
+           GOBACK.
+
+       INITIALIZE-DETAIL-FILE.
+           IF FIRST-CALL
+              IF DETAIL-RESTART-RUN
+                 OPEN EXTEND EMPLOYEE-DETAIL-FILE
+              ELSE
+                 OPEN OUTPUT EMPLOYEE-DETAIL-FILE
+              END-IF
+              SET NOT-FIRST-CALL TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Only close the file if a detail page was actually written -
+      * a run that filtered out or rejected every employee never
+      * opens EMPLOYEE-DETAIL-FILE in the first place.
+      *-----------------------------------------------------------------
+       CLOSE-DETAIL-FILE.
+           IF NOT FIRST-CALL
+              CLOSE EMPLOYEE-DETAIL-FILE
+           END-IF.
+
+       WRITE-DETAIL-PAGE.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING 'EMPLOYEE DETAIL - ID: ' EMPLOYEE-ID
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '  NAME: ' FIRST-NAME ' ' MIDDLE-INITIAL ' '
+                  LAST-NAME
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '  ADDRESS: ' STREET-ADDRESS ' ' CITY ' ' STATE
+                  ' ' ZIP-CODE '-' ZIP-EXTENSION
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '  PHONE: ' EMPLOYEE-PHONE
+                  '  DEPARTMENT: ' DEPARTMENT-CODE
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '  SALARY: ' SALARY '  STATUS: ' EMPLOYEE-STATUS
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           STRING '  HIRE DATE: ' HIRE-DATE
+                  '  TERMINATION DATE: ' TERMINATION-DATE
+               DELIMITED BY SIZE INTO WS-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO EMPLOYEE-DETAIL-LINE.
+           WRITE EMPLOYEE-DETAIL-LINE.
