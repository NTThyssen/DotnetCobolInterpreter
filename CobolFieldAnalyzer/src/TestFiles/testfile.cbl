@@ -1,11 +1,101 @@
-       
+      *****************************************************************
+      * PROGRAM-ID    HELLO-WORLD
+      * AUTHOR        PAYROLL-SYSTEMS-GROUP
+      * DATE-WRITTEN  2024-01-10
+      *
+      * Employee master processing.  Reads the employee master file
+      * once per run, edits each incoming record, derives the salary
+      * / bonus and department classifications, drives termination
+      * and roster/detail reporting, and rolls the run up into the
+      * company summary.
+      *
+      * MODIFICATION HISTORY
+      *   2024-01-10  Original HELLO-WORLD demonstration program.
+      *   2026-08-09  Added EMPLOYEE-MASTER-FILE and reworked ABC into
+      *               a read-until-end-of-file driver.
+      *   2026-08-09  Added dependent/skill roster report.
+      *   2026-08-09  Added COMPUTE-BONUS to derive SALARY-CODE and
+      *               BONUS-ELIGIBILITY from SALARY.
+      *   2026-08-09  Converted PERFORMANCE-REVIEWS to OCCURS
+      *               DEPENDING ON and added the review history file.
+      *   2026-08-09  Added TERMINATE-EMPLOYEE processing.
+      *   2026-08-09  Added checkpoint/restart to the read loop.
+      *   2026-08-09  Added EDIT-EMPLOYEE-RECORD and the error report.
+      *   2026-08-09  EMPLOYEE-DETAIL split out as a real subprogram
+      *               with a LINKAGE SECTION contract.
+      *   2026-08-09  Added the company summary rollup report.
+      *   2026-08-09  Added the department control card filter.
+      *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
-      
+       AUTHOR. PAYROLL-SYSTEMS-GROUP.
+       INSTALLATION. HOME-OFFICE-DATA-CENTER.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
+
        ENVIRONMENT DIVISION.
-      
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      * EMPLOYEE-MASTER-FILE must be in ascending EMPLOYEE-ID order.
+      * The checkpoint/restart skip-ahead logic in ABC depends on this
+      * ordering to find where a prior run left off - if the file is
+      * ever resequenced or has records merged into it out of
+      * EMPLOYEE-ID order, a restart run will skip unprocessed records
+      * or reprocess/duplicate output for records that now sort behind
+      * the checkpointed EMPLOYEE-ID.
+      *
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO "EMPMAST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT ROSTER-REPORT-FILE
+               ASSIGN TO "ROSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTRPT-STATUS.
+
+           SELECT REVIEW-HISTORY-FILE
+               ASSIGN TO "REVHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REVHIST-STATUS.
+
+           SELECT TERMINATION-TRANS-FILE
+               ASSIGN TO "TERMTRN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TERMTRN-STATUS.
+
+           SELECT ERROR-REPORT-FILE
+               ASSIGN TO "ERRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRRPT-STATUS.
+
+           SELECT COMPANY-SUMMARY-FILE
+               ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+      *
+      * Employee master - one record per employee.  PERFORMANCE-REVIEWS
+      * is a variable-length table (OCCURS DEPENDING ON) so the record
+      * itself has to be declared as variable length.
+      *
+       FD  EMPLOYEE-MASTER-FILE
+           RECORD IS VARYING IN SIZE FROM 378 TO 1853 CHARACTERS
+               DEPENDING ON WS-PERFORMANCE-REVIEW-COUNT
+           LABEL RECORDS ARE STANDARD.
        01 EMPLOYEE-RECORD.
           05 EMPLOYEE-ID            PIC 9(6).
           05 EMPLOYEE-NAME.
@@ -43,14 +133,70 @@
              10 SKILL OCCURS 5 TIMES.
                 15 SKILL-NAME       PIC X(15).
                 15 SKILL-LEVEL      PIC 9(1).
-          05 PERFORMANCE-REVIEWS OCCURS 2 TIMES.
+          05 PERFORMANCE-REVIEW-COUNT PIC 9(2) COMP.
+          05 PERFORMANCE-REVIEWS OCCURS 0 TO 25 TIMES
+                DEPENDING ON PERFORMANCE-REVIEW-COUNT.
              10 REVIEW-DATE         PIC 9(8).
              10 REVIEW-RATING       PIC X(1).
              10 COMMENTS            PIC X(50).
-       01 EMPLOYEE-STATUS           PIC X(1).
-          88 ACTIVE                              VALUE 'A'.
-          88 INACTIVE                            VALUE 'I'.
-          88 SUSPENDED                           VALUE 'S'.
+
+       FD  ROSTER-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ROSTER-REPORT-LINE       PIC X(80).
+
+       FD  REVIEW-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REVIEW-HISTORY-RECORD.
+           05 RH-EMPLOYEE-ID        PIC 9(6).
+           05 RH-REVIEW-DATE        PIC 9(8).
+           05 RH-REVIEW-RATING      PIC X(1).
+           05 RH-COMMENTS           PIC X(50).
+
+       FD  TERMINATION-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TERMINATION-TRANS-RECORD.
+           05 TT-EMPLOYEE-ID        PIC 9(6).
+           05 TT-EMPLOYEE-NAME      PIC X(36).
+           05 TT-HIRE-DATE          PIC 9(8).
+           05 TT-TERMINATION-DATE   PIC 9(8).
+           05 TT-TERMINATION-STATUS PIC X(1).
+           05 TT-EMPLOYEE-STATUS    PIC X(1).
+
+       FD  ERROR-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-REPORT-LINE        PIC X(80).
+
+       FD  COMPANY-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  COMPANY-SUMMARY-LINE     PIC X(100).
+
+      *
+      * Small checkpoint file - rewritten every WS-CHECKPOINT-INTERVAL
+      * records so a restart can pick up where the last run left off.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-EMPLOYEE-ID PIC 9(6).
+           05 CKPT-RECORDS-PROCESSED PIC 9(6).
+           05 CKPT-ANNUAL-REVENUE   PIC 9(10)V99.
+
+      *
+      * One-record control card that selects the department to run.
+      * A blank or 'ALL' filter means every department is processed.
+      *
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05 CC-DEPARTMENT-FILTER  PIC X(3).
+           05 FILLER                PIC X(77).
+
+       WORKING-STORAGE SECTION.
+       01 EMPLOYEE-STATUS-WORK-AREA.
+          05 EMPLOYEE-STATUS                       PIC X(1).
+             88 ACTIVE                              VALUE 'A'.
+             88 INACTIVE                            VALUE 'I'.
+             88 SUSPENDED                           VALUE 'S'.
 
        01 EMPLOYEE-TYPE             PIC X(1).
           88 FULL-TIME                           VALUE 'F'.
@@ -73,12 +219,13 @@
           88 BONUS-ELIGIBLE                      VALUE 'Y'.
           88 NO-BONUS                            VALUE 'N'.
 
-       01 DEPARTMENT-CODE           PIC X(3).
-          88 SALES-DEPT                          VALUE '001'.
-          88 HR-DEPT                             VALUE '002'.
-          88 IT-DEPT                             VALUE '003'.
-          88 FINANCE-DEPT                        VALUE '004'.
-          88 MARKETING-DEPT                      VALUE '005'.
+       01 DEPARTMENT-CLASSIFICATION.
+          05 DEPARTMENT-CODE                     PIC X(3).
+             88 SALES-DEPT                          VALUE '001'.
+             88 HR-DEPT                             VALUE '002'.
+             88 IT-DEPT                             VALUE '003'.
+             88 FINANCE-DEPT                        VALUE '004'.
+             88 MARKETING-DEPT                      VALUE '005'.
 
        01 WORK-SHIFT                PIC X(1).
           88 MORNING-SHIFT                       VALUE 'M'.
@@ -142,94 +289,539 @@
           05 WS-COUNTER             PIC 9(2)     VALUE 0.
           05 WS-RESULT              PIC 9(5)     VALUE 0.
           05 WS-TEMP-SALARY         PIC 9(7)V99.
+          05 WS-BONUS-AMOUNT        PIC 9(7)V99.
+          05 WS-SALARY-CODE-CALC    PIC 9(4)     COMP.
           05 WS-MESSAGE             PIC X(30).
-               
-        PROCEDURE DIVISION.
+
+      *
+      * File status and switches.
+      *
+       01 WS-FILE-STATUSES.
+          05 WS-EMPMAST-STATUS      PIC X(2).
+          05 WS-ROSTRPT-STATUS      PIC X(2).
+          05 WS-REVHIST-STATUS      PIC X(2).
+          05 WS-TERMTRN-STATUS      PIC X(2).
+          05 WS-ERRRPT-STATUS       PIC X(2).
+          05 WS-SUMRPT-STATUS       PIC X(2).
+          05 WS-CHKPT-STATUS        PIC X(2).
+          05 WS-CTLCARD-STATUS      PIC X(2).
+
+       01 WS-EMPMAST-EOF-SWITCH     PIC X(1)     VALUE 'N'.
+          88 END-OF-EMPMAST                      VALUE 'Y'.
+
+       01 WS-EDIT-SWITCH            PIC X(1)     VALUE 'Y'.
+          88 VALID-RECORD                        VALUE 'Y'.
+          88 INVALID-RECORD                      VALUE 'N'.
+
+       01 WS-DEPT-SELECT-SWITCH     PIC X(1)     VALUE 'Y'.
+          88 WS-DEPT-SELECTED                    VALUE 'Y'.
+          88 WS-DEPT-NOT-SELECTED                VALUE 'N'.
+
+      *
+      * Function code passed to the EMPLOYEE-DETAIL subprogram: write
+      * one detail page, or close the detail file at end of run.
+      *
+       01 WS-DETAIL-CALL-CODE       PIC X(1).
+          88 WRITE-DETAIL-CALL                   VALUE 'D'.
+          88 CLOSE-DETAIL-CALL                   VALUE 'C'.
+
+      *
+      * Tells EMPLOYEE-DETAIL whether this is a restart run, so it can
+      * open its print file EXTEND instead of OUTPUT, the same way
+      * OPEN-FILES does for the other report files.
+      *
+       01 WS-DETAIL-RESTART-SWITCH  PIC X(1)     VALUE 'N'.
+          88 DETAIL-RESTART-RUN                  VALUE 'Y'.
+          88 DETAIL-FRESH-RUN                    VALUE 'N'.
+
+      *
+      * RECORD IS VARYING ... DEPENDING ON target for
+      * EMPLOYEE-MASTER-FILE. This has to be a WORKING-STORAGE item
+      * rather than the in-record PERFORMANCE-REVIEW-COUNT itself, so
+      * it is kept in step with it: READ-EMPLOYEE-RECORD copies the
+      * in-record count here right after a successful read, and
+      * TERMINATE-EMPLOYEE copies it back before REWRITE.
+      *
+       01 WS-PERFORMANCE-REVIEW-COUNT PIC 9(2) COMP.
+
+      *
+      * Checkpoint/restart work area.
+      *
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CHECKPOINT-INTERVAL PIC 9(4)     VALUE 10.
+          05 WS-RESTART-EMPLOYEE-ID PIC 9(6)     VALUE ZEROS.
+          05 WS-RECORDS-PROCESSED   PIC 9(6)     VALUE ZEROS.
+          05 WS-RESTART-ANNUAL-REVENUE
+                                     PIC 9(10)V99 VALUE ZEROS.
+
+      *
+      * Department run-time filter, loaded from the control card.
+      *
+       01 WS-DEPARTMENT-FILTER      PIC X(3)     VALUE SPACES.
+
+      *
+      * Working subscripts for the OCCURS tables.
+      *
+       01 WS-SUBSCRIPTS.
+          05 WS-DEP-INDEX           PIC 9(2)     COMP.
+          05 WS-SKILL-INDEX         PIC 9(2)     COMP.
+          05 WS-REVIEW-INDEX        PIC 9(2)     COMP.
+
+      *
+      * Field-edit work area.
+      *
+       01 WS-CURRENT-DATE           PIC 9(8).
+       01 WS-EDIT-REASON-CODE       PIC X(2).
+       01 WS-EDIT-LINE              PIC X(80).
+
+      *
+      * Report line work areas.
+      *
+       01 WS-ROSTER-LINE            PIC X(80).
+       01 WS-SUMMARY-LINE           PIC X(100).
+
+       PROCEDURE DIVISION.
            MOVE 'ABC Corporation' TO COMPANY-NAME.
+           MOVE 1995 TO COMPANY-FOUNDED.
+           MOVE ZEROS TO TOTAL-EMPLOYEES.
+      *
+      * ANNUAL-REVENUE is not zeroed here - ABC sets it from the
+      * checkpoint (zero on a fresh run, the restored total on a
+      * restart) once READ-CHECKPOINT has run.
+      *
            DISPLAY "Hello, World!".
-           DISPLAY "Value Before Move: ".
-           DISPLAY TOTAL-EMPLOYEES.
-
-           MOVE 25 TO TOTAL-EMPLOYEES.  
-           MOVE 1995 TO COMPANY-FOUNDED.  
-           MOVE TOTAL-EMPLOYEES TO WS-COUNTER.  
-
-           DISPLAY "Total Employees after MOVE: ".
-           DISPLAY TOTAL-EMPLOYEES.
-
            DISPLAY "Company Founded Year: ".
            DISPLAY COMPANY-FOUNDED.
            PERFORM ABC.
-           DISPLAY WS-COUNTER.
-           DISPLAY WS-VARIABLES.
-
+           DISPLAY "Total Employees Processed: ".
+           DISPLAY TOTAL-EMPLOYEES.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * ABC drives the whole run: it reads the control card and the
+      * checkpoint, opens the files, reads and processes the employee
+      * master until end of file, rolls up the company summary, and
+      * closes everything back down.
+      *-----------------------------------------------------------------
        ABC.
-           DISPLAY "Counter Variable: ".
-           DISPLAY WS-COUNTER.
+           PERFORM READ-CONTROL-CARD.
+           PERFORM READ-CHECKPOINT.
+           MOVE WS-RESTART-ANNUAL-REVENUE TO ANNUAL-REVENUE.
+           IF WS-RESTART-EMPLOYEE-ID NOT = ZEROS
+              SET DETAIL-RESTART-RUN TO TRUE
+           ELSE
+              SET DETAIL-FRESH-RUN TO TRUE
+           END-IF.
+           PERFORM OPEN-FILES.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           PERFORM READ-EMPLOYEE-RECORD.
+      *
+      * Skips forward to the first unprocessed record on a restart
+      * run.  Relies on EMPLOYEE-MASTER-FILE being in ascending
+      * EMPLOYEE-ID order - see the SELECT EMPLOYEE-MASTER-FILE
+      * comment.
+      *
+           IF WS-RESTART-EMPLOYEE-ID NOT = ZEROS
+              PERFORM READ-EMPLOYEE-RECORD
+                 UNTIL END-OF-EMPMAST
+                    OR EMPLOYEE-ID > WS-RESTART-EMPLOYEE-ID
+           END-IF.
 
+           PERFORM PROCESS-EMPLOYEE-RECORD UNTIL END-OF-EMPMAST.
+
+      *
+      * The loop above only ever exits via genuine end of file, so
+      * reaching this point means the full logical run completed -
+      * the checkpoint is reset so the next scheduled run starts from
+      * the beginning of the file instead of skipping every record.
+      *
+           PERFORM RESET-CHECKPOINT.
+
+           MOVE 'C' TO WS-DETAIL-CALL-CODE.
+           CALL 'EMPLOYEE-DETAIL' USING WS-DETAIL-CALL-CODE
+                                        WS-DETAIL-RESTART-SWITCH
+                                        EMPLOYEE-RECORD.
+
+           MOVE WS-RECORDS-PROCESSED TO TOTAL-EMPLOYEES.
+           PERFORM PRINT-COMPANY-SUMMARY.
+           PERFORM CLOSE-FILES.
+
+      *-----------------------------------------------------------------
+      * Opens the employee master I-O (TERMINATE-EMPLOYEE rewrites it)
+      * and the report/audit files.  On a restart run the report files
+      * are extended rather than replaced so output already produced
+      * before the earlier run stopped is not lost.  Every open is
+      * status-checked; a failure to open any file aborts the run.
+      *-----------------------------------------------------------------
+       OPEN-FILES.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-EMPMAST-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN EMPLOYEE-MASTER-FILE, STATUS '
+                 WS-EMPMAST-STATUS
+              STOP RUN
+           END-IF.
 
-           IF TOTAL-EMPLOYEES > COMPANY-FOUNDED THEN
-              DISPLAY 'IN LOOP 1 - IF BLOCK'
+           IF WS-RESTART-EMPLOYEE-ID NOT = ZEROS
+              OPEN EXTEND ROSTER-REPORT-FILE
+              OPEN EXTEND REVIEW-HISTORY-FILE
+              OPEN EXTEND TERMINATION-TRANS-FILE
+              OPEN EXTEND ERROR-REPORT-FILE
+              OPEN EXTEND COMPANY-SUMMARY-FILE
+           ELSE
+              OPEN OUTPUT ROSTER-REPORT-FILE
+              OPEN OUTPUT REVIEW-HISTORY-FILE
+              OPEN OUTPUT TERMINATION-TRANS-FILE
+              OPEN OUTPUT ERROR-REPORT-FILE
+              OPEN OUTPUT COMPANY-SUMMARY-FILE
+           END-IF.
 
-              IF TOTAL-EMPLOYEES EQUAL WS-COUNTER THEN   
-                 DISPLAY 'IN LOOP 2 - IF BLOCK - EQUAL CHECK'
-              ELSE
-                 DISPLAY 'IN LOOP 2 - ELSE BLOCK - NOT EQUAL'
-              END-IF
+           IF WS-ROSTRPT-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN ROSTER-REPORT-FILE, STATUS '
+                 WS-ROSTRPT-STATUS
+              STOP RUN
+           END-IF.
+           IF WS-REVHIST-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN REVIEW-HISTORY-FILE, STATUS '
+                 WS-REVHIST-STATUS
+              STOP RUN
+           END-IF.
+           IF WS-TERMTRN-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN TERMINATION-TRANS-FILE, STATUS '
+                 WS-TERMTRN-STATUS
+              STOP RUN
+           END-IF.
+           IF WS-ERRRPT-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN ERROR-REPORT-FILE, STATUS '
+                 WS-ERRRPT-STATUS
+              STOP RUN
+           END-IF.
+           IF WS-SUMRPT-STATUS NOT = '00'
+              DISPLAY 'UNABLE TO OPEN COMPANY-SUMMARY-FILE, STATUS '
+                 WS-SUMRPT-STATUS
+              STOP RUN
+           END-IF.
 
-                *> Nested IF for more complex condition
-              IF WS-COUNTER LESS THAN 50 THEN
-                 DISPLAY 'IN LOOP 3 - IF BLOCK - LESS THAN'
+      *-----------------------------------------------------------------
+      * Truncates the checkpoint file back to empty.  Called only when
+      * the read loop has run to genuine end of file, so the next run
+      * finds no checkpoint record and starts from the first employee.
+      *-----------------------------------------------------------------
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE ROSTER-REPORT-FILE
+           CLOSE REVIEW-HISTORY-FILE
+           CLOSE TERMINATION-TRANS-FILE
+           CLOSE ERROR-REPORT-FILE
+           CLOSE COMPANY-SUMMARY-FILE.
+
+       READ-EMPLOYEE-RECORD.
+           READ EMPLOYEE-MASTER-FILE
+               AT END
+                  SET END-OF-EMPMAST TO TRUE
+               NOT AT END
+                  MOVE PERFORMANCE-REVIEW-COUNT
+                     TO WS-PERFORMANCE-REVIEW-COUNT
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * One pass of the read loop: edit the record, apply the
+      * department filter, and - only for records that pass both -
+      * derive the bonus, run termination processing, print the
+      * roster and review history, call the detail subprogram, roll
+      * the salary into the company total, and checkpoint every N
+      * records.  The next record is always read on the way out.
+      *-----------------------------------------------------------------
+       PROCESS-EMPLOYEE-RECORD.
+           PERFORM EDIT-EMPLOYEE-RECORD.
+           IF VALID-RECORD
+              PERFORM CHECK-DEPARTMENT-FILTER
+              IF WS-DEPT-SELECTED
+                 PERFORM COMPUTE-BONUS
+                 IF TERMINATION-DATE NOT = ZEROS
+                    PERFORM TERMINATE-EMPLOYEE
+                 END-IF
+                 PERFORM PRINT-EMPLOYEE-ROSTER
+                 PERFORM WRITE-REVIEW-HISTORY
+                 MOVE 'D' TO WS-DETAIL-CALL-CODE
+                 CALL 'EMPLOYEE-DETAIL' USING WS-DETAIL-CALL-CODE
+                                              WS-DETAIL-RESTART-SWITCH
+                                              EMPLOYEE-RECORD
+                 ADD SALARY TO ANNUAL-REVENUE
+                 ADD 1 TO WS-RECORDS-PROCESSED
+                 ADD 1 TO WS-COUNTER
+                 IF WS-COUNTER >= WS-CHECKPOINT-INTERVAL
+                    PERFORM WRITE-CHECKPOINT
+                    MOVE 0 TO WS-COUNTER
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM READ-EMPLOYEE-RECORD.
+
+      *-----------------------------------------------------------------
+      * Salary-driven bonus and salary-band classification.
+      *-----------------------------------------------------------------
+       COMPUTE-BONUS.
+      *
+      * The salary band quotient is computed into a field wide enough
+      * to hold the true result before it is clamped into the 3-digit
+      * SALARY-CODE - computing straight into SALARY-CODE would
+      * silently truncate high salaries before the range check ever
+      * saw the overflow.
+      *
+           COMPUTE WS-SALARY-CODE-CALC = SALARY / 1000.
+           IF WS-SALARY-CODE-CALC > 999
+              MOVE 999 TO SALARY-CODE
+           ELSE
+              IF WS-SALARY-CODE-CALC = 0
+                 MOVE 1 TO SALARY-CODE
               ELSE
-                 DISPLAY 'IN LOOP 3 - ELSE BLOCK - NOT LESS THAN'
+                 MOVE WS-SALARY-CODE-CALC TO SALARY-CODE
               END-IF
+           END-IF.
 
+           EVALUATE TRUE
+              WHEN LOW-SALARY
+                 SET NO-BONUS TO TRUE
+                 MOVE ZEROS TO WS-BONUS-AMOUNT
+              WHEN MEDIUM-SALARY
+                 SET BONUS-ELIGIBLE TO TRUE
+                 COMPUTE WS-BONUS-AMOUNT = SALARY * 0.03
+              WHEN HIGH-SALARY
+                 SET BONUS-ELIGIBLE TO TRUE
+                 COMPUTE WS-BONUS-AMOUNT = SALARY * 0.05
+              WHEN EXECUTIVE-SALARY
+                 SET BONUS-ELIGIBLE TO TRUE
+                 COMPUTE WS-BONUS-AMOUNT = SALARY * 0.08
+              WHEN OTHER
+                 SET NO-BONUS TO TRUE
+                 MOVE ZEROS TO WS-BONUS-AMOUNT
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * Termination processing - only called when the incoming record
+      * carries a termination date.
+      *-----------------------------------------------------------------
+       TERMINATE-EMPLOYEE.
+           IF HIRE-DATE < TERMINATION-DATE
+              MOVE EMPLOYEE-STATUS OF EMPLOYEE-RECORD
+                 TO EMPLOYEE-STATUS OF EMPLOYEE-STATUS-WORK-AREA
+              SET INACTIVE TO TRUE
+              MOVE EMPLOYEE-STATUS OF EMPLOYEE-STATUS-WORK-AREA
+                 TO EMPLOYEE-STATUS OF EMPLOYEE-RECORD
+              SET TERMINATED TO TRUE
+              MOVE PERFORMANCE-REVIEW-COUNT
+                 TO WS-PERFORMANCE-REVIEW-COUNT
+              REWRITE EMPLOYEE-RECORD
+              PERFORM WRITE-TERMINATION-TRANSACTION
            ELSE
-              DISPLAY 'IN LOOP 1 - ELSE BLOCK'
+              DISPLAY "INVALID TERMINATION DATE FOR EMPLOYEE "
+                 EMPLOYEE-ID
            END-IF.
 
-                *> --- Arithmetic Operations ---
-           MOVE SALARY TO WS-TEMP-SALARY.  
-           DISPLAY "Initial WS-TEMP-SALARY: ".
-           DISPLAY WS-TEMP-SALARY.
-
-
-           ADD 1000 TO WS-TEMP-SALARY.      *> ADD operation
-           DISPLAY "WS-TEMP-SALARY after ADD 1000: ".
-           DISPLAY WS-TEMP-SALARY.
-
-           SUBTRACT 500 FROM WS-TEMP-SALARY.      *> SUBTRACT operation
-           DISPLAY "WS-TEMP-SALARY after SUBTRACT 500: ".
-           DISPLAY WS-TEMP-SALARY.
+       WRITE-TERMINATION-TRANSACTION.
+           MOVE EMPLOYEE-ID TO TT-EMPLOYEE-ID.
+           MOVE EMPLOYEE-NAME TO TT-EMPLOYEE-NAME.
+           MOVE HIRE-DATE TO TT-HIRE-DATE.
+           MOVE TERMINATION-DATE TO TT-TERMINATION-DATE.
+           MOVE TERMINATION-STATUS TO TT-TERMINATION-STATUS.
+           MOVE EMPLOYEE-STATUS OF EMPLOYEE-RECORD
+              TO TT-EMPLOYEE-STATUS.
+           WRITE TERMINATION-TRANS-RECORD.
+
+      *-----------------------------------------------------------------
+      * Dependent and skill roster.
+      *-----------------------------------------------------------------
+       PRINT-EMPLOYEE-ROSTER.
+           MOVE SPACES TO WS-ROSTER-LINE.
+           STRING 'EMPLOYEE ' EMPLOYEE-ID ' - ' FIRST-NAME ' '
+                  LAST-NAME
+               DELIMITED BY SIZE INTO WS-ROSTER-LINE.
+           MOVE WS-ROSTER-LINE TO ROSTER-REPORT-LINE.
+           WRITE ROSTER-REPORT-LINE.
+
+           PERFORM PRINT-ONE-DEPENDENT
+               VARYING WS-DEP-INDEX FROM 1 BY 1
+               UNTIL WS-DEP-INDEX > 3.
+
+           PERFORM PRINT-ONE-SKILL
+               VARYING WS-SKILL-INDEX FROM 1 BY 1
+               UNTIL WS-SKILL-INDEX > 5.
+
+       PRINT-ONE-DEPENDENT.
+           IF DEPENDENT-NAME (WS-DEP-INDEX) NOT = SPACES
+              MOVE SPACES TO WS-ROSTER-LINE
+              STRING '  DEPENDENT: ' DEPENDENT-NAME (WS-DEP-INDEX)
+                     ' RELATION: ' DEPENDENT-RELATION (WS-DEP-INDEX)
+                     ' AGE: ' DEPENDENT-AGE (WS-DEP-INDEX)
+                  DELIMITED BY SIZE INTO WS-ROSTER-LINE
+              MOVE WS-ROSTER-LINE TO ROSTER-REPORT-LINE
+              WRITE ROSTER-REPORT-LINE
+           END-IF.
 
-           MULTIPLY 2 BY WS-COUNTER GIVING WS-RESULT.
-           DISPLAY "WS-RESULT after MULTIPLY WS-COUNTER by 2: ".
-           DISPLAY WS-RESULT.
+       PRINT-ONE-SKILL.
+           IF SKILL-NAME (WS-SKILL-INDEX) NOT = SPACES
+              MOVE SPACES TO WS-ROSTER-LINE
+              STRING '  SKILL: ' SKILL-NAME (WS-SKILL-INDEX)
+                     ' LEVEL: ' SKILL-LEVEL (WS-SKILL-INDEX)
+                  DELIMITED BY SIZE INTO WS-ROSTER-LINE
+              MOVE WS-ROSTER-LINE TO ROSTER-REPORT-LINE
+              WRITE ROSTER-REPORT-LINE
+           END-IF.
 
-           DIVIDE 5 INTO WS-RESULT GIVING WS-COUNTER REMAINDER
-              WS-RESULT.  *> DIVIDE with GIVING and REMAINDER 
-               *> (reusing WS-COUNTER and WS-RESULT)
-           DISPLAY "WS-COUNTER after DIVIDE  (quotient): ".
-           DISPLAY WS-COUNTER.
-           DISPLAY "WS-RESULT after DIVIDE (remainder): ".
-           DISPLAY WS-RESULT.
+      *-----------------------------------------------------------------
+      * Performance review history - the full DEPENDING ON table is
+      * written out so it survives past this run.
+      *-----------------------------------------------------------------
+       WRITE-REVIEW-HISTORY.
+           PERFORM WRITE-ONE-REVIEW-HISTORY
+               VARYING WS-REVIEW-INDEX FROM 1 BY 1
+               UNTIL WS-REVIEW-INDEX > PERFORMANCE-REVIEW-COUNT.
+
+       WRITE-ONE-REVIEW-HISTORY.
+           MOVE EMPLOYEE-ID TO RH-EMPLOYEE-ID.
+           MOVE REVIEW-DATE (WS-REVIEW-INDEX) TO RH-REVIEW-DATE.
+           MOVE REVIEW-RATING (WS-REVIEW-INDEX) TO RH-REVIEW-RATING.
+           MOVE COMMENTS (WS-REVIEW-INDEX) TO RH-COMMENTS.
+           WRITE REVIEW-HISTORY-RECORD.
+
+      *-----------------------------------------------------------------
+      * Field-level edit pass.  Bad records are routed to the error
+      * report with a reason code instead of being processed further.
+      *-----------------------------------------------------------------
+       EDIT-EMPLOYEE-RECORD.
+           SET VALID-RECORD TO TRUE.
+           PERFORM EDIT-ZIP-CODE.
+           PERFORM EDIT-STATE.
+           PERFORM EDIT-DATE-OF-BIRTH.
+           PERFORM EDIT-DEPARTMENT-CODE.
+
+       EDIT-ZIP-CODE.
+           IF ZIP-CODE NOT NUMERIC OR ZIP-CODE = ZEROS
+              MOVE 'Z1' TO WS-EDIT-REASON-CODE
+              PERFORM WRITE-ERROR-REPORT-LINE
+              SET INVALID-RECORD TO TRUE
+           END-IF.
 
+       EDIT-STATE.
+           IF STATE OF EMPLOYEE-ADDRESS NOT ALPHABETIC
+              OR STATE OF EMPLOYEE-ADDRESS = SPACES
+              MOVE 'S1' TO WS-EDIT-REASON-CODE
+              PERFORM WRITE-ERROR-REPORT-LINE
+              SET INVALID-RECORD TO TRUE
+           END-IF.
 
-                *> --- MOVE operations with different data types ---
-           MOVE 'Employee Record Data' TO WS-MESSAGE. 
-           DISPLAY "WS-MESSAGE: ".
-           DISPLAY WS-MESSAGE.
+       EDIT-DATE-OF-BIRTH.
+           IF DATE-OF-BIRTH (5:2) < '01' OR DATE-OF-BIRTH (5:2) > '12'
+              OR DATE-OF-BIRTH (7:2) < '01'
+              OR DATE-OF-BIRTH (7:2) > '31'
+              OR DATE-OF-BIRTH (1:4) < '1900'
+              OR DATE-OF-BIRTH (1:4) > WS-CURRENT-DATE (1:4)
+              MOVE 'D1' TO WS-EDIT-REASON-CODE
+              PERFORM WRITE-ERROR-REPORT-LINE
+              SET INVALID-RECORD TO TRUE
+           END-IF.
 
-           MOVE 12345 TO EMPLOYEE-ID.  
-           DISPLAY "EMPLOYEE-ID: ".
-           DISPLAY EMPLOYEE-ID.
+       EDIT-DEPARTMENT-CODE.
+           MOVE DEPARTMENT-CODE OF EMPLOYEE-RECORD (1:3)
+              TO DEPARTMENT-CODE OF DEPARTMENT-CLASSIFICATION.
+           EVALUATE TRUE
+              WHEN SALES-DEPT
+              WHEN HR-DEPT
+              WHEN IT-DEPT
+              WHEN FINANCE-DEPT
+              WHEN MARKETING-DEPT
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'C1' TO WS-EDIT-REASON-CODE
+                 PERFORM WRITE-ERROR-REPORT-LINE
+                 SET INVALID-RECORD TO TRUE
+           END-EVALUATE.
+
+       WRITE-ERROR-REPORT-LINE.
+           MOVE SPACES TO WS-EDIT-LINE.
+           STRING 'EMPLOYEE ' EMPLOYEE-ID ' REJECTED - REASON CODE: '
+                  WS-EDIT-REASON-CODE
+               DELIMITED BY SIZE INTO WS-EDIT-LINE.
+           MOVE WS-EDIT-LINE TO ERROR-REPORT-LINE.
+           WRITE ERROR-REPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * Department run-time filter.
+      *-----------------------------------------------------------------
+       CHECK-DEPARTMENT-FILTER.
+           IF WS-DEPARTMENT-FILTER = SPACES
+              OR WS-DEPARTMENT-FILTER = 'ALL'
+              SET WS-DEPT-SELECTED TO TRUE
+           ELSE
+              MOVE DEPARTMENT-CODE OF EMPLOYEE-RECORD (1:3)
+                 TO DEPARTMENT-CODE OF DEPARTMENT-CLASSIFICATION
+              IF DEPARTMENT-CODE OF DEPARTMENT-CLASSIFICATION
+                    = WS-DEPARTMENT-FILTER
+                 SET WS-DEPT-SELECTED TO TRUE
+              ELSE
+                 SET WS-DEPT-NOT-SELECTED TO TRUE
+              END-IF
+           END-IF.
 
-           MOVE WS-COUNTER TO EMPLOYEE-LEVEL.  
+       READ-CONTROL-CARD.
+           MOVE SPACES TO WS-DEPARTMENT-FILTER.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CTLCARD-STATUS = '00'
+              READ CONTROL-CARD-FILE
+                  AT END
+                     MOVE SPACES TO WS-DEPARTMENT-FILTER
+                  NOT AT END
+                     MOVE CC-DEPARTMENT-FILTER TO WS-DEPARTMENT-FILTER
+              END-READ
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
 
-           DISPLAY "EMPLOYEE-LEVEL (after MOVE from WS-COUNTER): ".
-           DISPLAY EMPLOYEE-LEVEL.
+      *-----------------------------------------------------------------
+      * Checkpoint/restart.
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE ZEROS TO WS-RESTART-EMPLOYEE-ID.
+           MOVE ZEROS TO WS-RECORDS-PROCESSED.
+           MOVE ZEROS TO WS-RESTART-ANNUAL-REVENUE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                     MOVE ZEROS TO WS-RESTART-EMPLOYEE-ID
+                     MOVE ZEROS TO WS-RECORDS-PROCESSED
+                     MOVE ZEROS TO WS-RESTART-ANNUAL-REVENUE
+                  NOT AT END
+                     MOVE CKPT-LAST-EMPLOYEE-ID
+                        TO WS-RESTART-EMPLOYEE-ID
+                     MOVE CKPT-RECORDS-PROCESSED
+                        TO WS-RECORDS-PROCESSED
+                     MOVE CKPT-ANNUAL-REVENUE
+                        TO WS-RESTART-ANNUAL-REVENUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
 
-           CALL 'EMPLOYEE-DETAIL' USING EMPLOYEE-RECORD.  
-           CALL 'DISPLAY-COUNTER' USING WS-COUNTER. 
-           CALL 'DISPLAY-COUNTER' USING WS-VARIABLES. 
-           STOP RUN.
\ No newline at end of file
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE EMPLOYEE-ID TO CKPT-LAST-EMPLOYEE-ID.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+           MOVE ANNUAL-REVENUE TO CKPT-ANNUAL-REVENUE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Company-level rollup, printed once at the end of the run.
+      *-----------------------------------------------------------------
+       PRINT-COMPANY-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING COMPANY-NAME ' - EMPLOYEES: ' TOTAL-EMPLOYEES
+                  ' FOUNDED: ' COMPANY-FOUNDED
+                  ' ANNUAL REVENUE: ' ANNUAL-REVENUE
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+           MOVE WS-SUMMARY-LINE TO COMPANY-SUMMARY-LINE.
+           WRITE COMPANY-SUMMARY-LINE.
